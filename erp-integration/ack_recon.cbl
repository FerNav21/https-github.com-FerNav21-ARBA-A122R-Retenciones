@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACKRECON.
+       AUTHOR. ERP-System.
+      *----------------------------------------------------------------*
+      * Este programa concilia el log de auditoria de GENRET contra la *
+      * constancia/acuse que devuelve ARBA, para detectar retenciones  *
+      * generadas y transmitidas que nunca fueron acusadas.            *
+      *----------------------------------------------------------------*
+      * ENTRADA:
+      *     - GENRET.CFG: configuracion (ubicacion de la constancia).
+      *     - RETLOG.CSV: log de auditoria generado por GENRET.
+      *     - La constancia indicada por CF-ACK-FILE en GENRET.CFG.
+      *
+      * SALIDA:
+      *     - RETRECON.TXT con las retenciones sin acuse de ARBA.
+      *     - Mensajes de estado en la consola.
+      *
+      * MODIFICACIONES:
+      *     Fecha       Autor           Descripcion
+      *     ----------  --------------  --------------------------------
+      *     2026-08-08  ERP-System      Version inicial.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *--- Archivo de configuracion externo, compartido con GENRET.
+           SELECT CONFIG-FILE ASSIGN TO DISK WS-NOM-CONFIG-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CONFIG.
+
+      *--- Log de auditoria de las retenciones generadas por GENRET.
+           SELECT AUDIT-FILE ASSIGN TO DISK WS-NOM-AUDIT-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-AUDIT.
+
+      *--- Constancia/acuse devuelta por la API de ARBA.
+           SELECT ACK-FILE ASSIGN TO DISK CF-ACK-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-ACK.
+
+      *--- Informe de retenciones generadas sin acuse.
+           SELECT REPORT-FILE ASSIGN TO DISK WS-NOM-REPORT-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-REPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+           COPY ERPCFGR.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD            PIC X(200).
+
+       FD  ACK-FILE.
+           COPY ERPACKR.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD           PIC X(200).
+
+       WORKING-STORAGE SECTION.
+      *--- Nombres de los archivos internos de control, compartidos
+      *--- con GENRET.
+           COPY ERPFILC.
+
+      *--- Campos de la linea de auditoria, luego de separarla por
+      *--- comas con UNSTRING.
+       01  WS-AUD-CUIT              PIC X(11).
+       01  WS-AUD-SUCURSAL          PIC 9(01).
+       01  WS-AUD-BASE-ED           PIC X(10).
+       01  WS-AUD-ALIC-ED           PIC X(05).
+       01  WS-AUD-IMPORTE-ED        PIC X(10).
+       01  WS-AUD-FECHA             PIC X(19).
+       01  WS-AUD-FILENAME          PIC X(12).
+       01  WS-AUD-RESULTADO         PIC X(10).
+       01  WS-AUD-RET-NUMERO        PIC X(07).
+
+      *--- Tabla de constancias cargada en memoria para la busqueda.
+       01  WS-ACK-COUNT             PIC 9(05) VALUE 0.
+       01  WS-TABLA-ACK.
+           05 WS-ACK-ENTRY OCCURS 9000 TIMES
+                            DEPENDING ON WS-ACK-COUNT
+                            INDEXED BY WS-ACK-IDX.
+              10 WS-ACK-T-RET-NUMERO PIC 9(07).
+              10 WS-ACK-T-CUIT       PIC X(11).
+              10 WS-ACK-T-ESTADO     PIC X(10).
+
+      *--- Contadores del resumen de la conciliacion.
+       01  WS-CONT-AUDITADOS        PIC 9(05) VALUE 0.
+       01  WS-CONT-CONCILIADOS      PIC 9(05) VALUE 0.
+       01  WS-CONT-SIN-ACUSE        PIC 9(05) VALUE 0.
+
+      *--- Indicadores de estado.
+       01  WS-FIN-AUDIT             PIC X(01) VALUE 'N'.
+           88 FIN-AUDIT-SI               VALUE 'S'.
+       01  WS-AUDIT-ABIERTO         PIC X(01) VALUE 'N'.
+           88 AUDIT-ABIERTO-SI           VALUE 'S'.
+       01  WS-FIN-ACK               PIC X(01) VALUE 'N'.
+           88 FIN-ACK-SI                 VALUE 'S'.
+       01  WS-ACUSADA               PIC X(01) VALUE 'N'.
+           88 RETENCION-ACUSADA          VALUE 'S'.
+
+      *--- Codigos de estado de archivo (FILE STATUS).
+       01  WS-FS-CONFIG             PIC X(02).
+       01  WS-FS-AUDIT              PIC X(02).
+       01  WS-FS-ACK                PIC X(02).
+       01  WS-FS-REPORT             PIC X(02).
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * Logica principal del programa.                                 *
+      *================================================================*
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-CONCILIAR-AUDITORIA
+               UNTIL FIN-AUDIT-SI.
+           PERFORM 8000-FINALIZAR.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * 1000 - Inicializacion: configuracion, carga de la constancia   *
+      * en memoria y apertura de los archivos de la conciliacion.      *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+           PERFORM 1100-LEER-CONFIGURACION.
+           PERFORM 1200-CARGAR-CONSTANCIA.
+
+           OPEN INPUT AUDIT-FILE.
+           IF WS-FS-AUDIT NOT = '00'
+               DISPLAY "ERROR: no se pudo abrir "
+                       FUNCTION TRIM(WS-NOM-AUDIT-FILE) "."
+               MOVE 'S' TO WS-FIN-AUDIT
+           ELSE
+               MOVE 'S' TO WS-AUDIT-ABIERTO
+               OPEN OUTPUT REPORT-FILE
+               PERFORM 2900-LEER-SIGUIENTE-AUDITORIA
+           END-IF.
+
+       1100-LEER-CONFIGURACION.
+      *--- Se fija el valor por defecto antes de leer GENRET.CFG, para
+      *--- que quede vigente tanto si el archivo no existe como si
+      *--- existe pero esta vacio o truncado.
+           MOVE 'CONSTANCIA.DAT' TO CF-ACK-FILE.
+
+           OPEN INPUT CONFIG-FILE.
+           IF WS-FS-CONFIG NOT = '00'
+               DISPLAY "Aviso: no se encontro "
+                       FUNCTION TRIM(WS-NOM-CONFIG-FILE)
+                       ", se usan valores por defecto."
+           ELSE
+               READ CONFIG-FILE
+                   AT END
+                       DISPLAY "Aviso: "
+                               FUNCTION TRIM(WS-NOM-CONFIG-FILE)
+                               " esta vacio, se usan valores "
+                               "por defecto."
+               END-READ
+               CLOSE CONFIG-FILE
+           END-IF.
+
+       1200-CARGAR-CONSTANCIA.
+           MOVE 0 TO WS-ACK-COUNT.
+           MOVE 'N' TO WS-FIN-ACK.
+           OPEN INPUT ACK-FILE.
+           IF WS-FS-ACK NOT = '00'
+               DISPLAY "Aviso: no se encontro la constancia "
+                       FUNCTION TRIM(CF-ACK-FILE) "."
+           ELSE
+               PERFORM 1210-LEER-CONSTANCIA
+                   UNTIL FIN-ACK-SI
+                      OR WS-ACK-COUNT >= 9000
+               CLOSE ACK-FILE
+           END-IF.
+
+       1210-LEER-CONSTANCIA.
+           READ ACK-FILE
+               AT END
+                   MOVE 'S' TO WS-FIN-ACK
+               NOT AT END
+                   ADD 1 TO WS-ACK-COUNT
+                   MOVE ACK-RET-NUMERO
+                       TO WS-ACK-T-RET-NUMERO (WS-ACK-COUNT)
+                   MOVE ACK-CUIT
+                       TO WS-ACK-T-CUIT (WS-ACK-COUNT)
+                   MOVE ACK-ESTADO
+                       TO WS-ACK-T-ESTADO (WS-ACK-COUNT)
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 2000 - Ciclo principal: un registro del log de auditoria por   *
+      * vuelta, buscando su constancia correspondiente.                *
+      *----------------------------------------------------------------*
+       2000-CONCILIAR-AUDITORIA.
+           PERFORM 2100-SEPARAR-LINEA-AUDITORIA.
+           IF WS-AUD-RESULTADO = "OK"
+               ADD 1 TO WS-CONT-AUDITADOS
+               PERFORM 2200-BUSCAR-CONSTANCIA
+               IF RETENCION-ACUSADA
+                   ADD 1 TO WS-CONT-CONCILIADOS
+               ELSE
+                   ADD 1 TO WS-CONT-SIN-ACUSE
+                   PERFORM 2300-REGISTRAR-SIN-ACUSE
+               END-IF
+           END-IF.
+           PERFORM 2900-LEER-SIGUIENTE-AUDITORIA.
+
+      *----------------------------------------------------------------*
+      * 2100 - Separa la linea CSV del log de auditoria en sus campos  *
+      * y extrae el numero de retencion a partir del nombre de         *
+      * archivo (por ejemplo, r0012345.csv).                           *
+      *----------------------------------------------------------------*
+       2100-SEPARAR-LINEA-AUDITORIA.
+           UNSTRING AUDIT-RECORD DELIMITED BY ","
+               INTO WS-AUD-CUIT
+                    WS-AUD-SUCURSAL
+                    WS-AUD-BASE-ED
+                    WS-AUD-ALIC-ED
+                    WS-AUD-IMPORTE-ED
+                    WS-AUD-FECHA
+                    WS-AUD-FILENAME
+                    WS-AUD-RESULTADO
+           END-UNSTRING.
+           MOVE WS-AUD-FILENAME (2:7) TO WS-AUD-RET-NUMERO.
+
+      *----------------------------------------------------------------*
+      * 2200 - Busca la constancia de la retencion auditada por        *
+      * numero de retencion y CUIT.                                    *
+      *----------------------------------------------------------------*
+       2200-BUSCAR-CONSTANCIA.
+           MOVE 'N' TO WS-ACUSADA.
+           SET WS-ACK-IDX TO 1.
+           IF WS-ACK-COUNT > 0
+               SEARCH WS-ACK-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-ACUSADA
+                   WHEN WS-ACK-T-RET-NUMERO (WS-ACK-IDX)
+                      = WS-AUD-RET-NUMERO
+                  AND WS-ACK-T-CUIT (WS-ACK-IDX) = WS-AUD-CUIT
+                       MOVE 'S' TO WS-ACUSADA
+               END-SEARCH
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 2300 - Deja constancia en el informe de la retencion           *
+      * transmitida que no tiene acuse de ARBA.                        *
+      *----------------------------------------------------------------*
+       2300-REGISTRAR-SIN-ACUSE.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "SIN ACUSE - RETENCION "  DELIMITED BY SIZE
+                  WS-AUD-RET-NUMERO         DELIMITED BY SIZE
+                  " CUIT "                  DELIMITED BY SIZE
+                  WS-AUD-CUIT               DELIMITED BY SIZE
+                  " ARCHIVO "               DELIMITED BY SIZE
+                  WS-AUD-FILENAME           DELIMITED BY SIZE
+             INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           IF WS-FS-REPORT NOT = '00'
+               DISPLAY "Aviso: no se pudo escribir en "
+                       FUNCTION TRIM(WS-NOM-REPORT-FILE) ", estado "
+                       WS-FS-REPORT "."
+           END-IF.
+           DISPLAY REPORT-RECORD.
+
+       2900-LEER-SIGUIENTE-AUDITORIA.
+           READ AUDIT-FILE
+               AT END
+                   MOVE 'S' TO WS-FIN-AUDIT
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 8000 - Cierre del programa con el resumen de la conciliacion.  *
+      *----------------------------------------------------------------*
+       8000-FINALIZAR.
+           IF AUDIT-ABIERTO-SI
+               CLOSE AUDIT-FILE
+               CLOSE REPORT-FILE
+           END-IF.
+           DISPLAY "Conciliacion finalizada.".
+           DISPLAY "Retenciones transmitidas: " WS-CONT-AUDITADOS.
+           DISPLAY "Retenciones conciliadas:  " WS-CONT-CONCILIADOS.
+           DISPLAY "Retenciones sin acuse:    " WS-CONT-SIN-ACUSE.
