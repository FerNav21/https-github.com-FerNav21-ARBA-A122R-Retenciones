@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      * ERPACKR - Layout de la constancia/acuse que devuelve la API    *
+      * luego de que ARBA procesa una retencion, usado por ACKRECON    *
+      * para conciliar contra el log de auditoria de GENRET.           *
+      *----------------------------------------------------------------*
+       01  ACK-RECORD.
+           05 ACK-RET-NUMERO        PIC 9(07).
+           05 ACK-CUIT               PIC X(11).
+           05 ACK-ESTADO             PIC X(10).
