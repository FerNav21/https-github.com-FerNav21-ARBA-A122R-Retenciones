@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * ERPDRVR - Layout del archivo driver de retenciones a generar.  *
+      * Un registro por contribuyente/sucursal a reportar a ARBA.      *
+      * El importe se calcula en el programa; el driver solo trae la  *
+      * base imponible (columnas 17-25, implica 2 decimales).          *
+      *----------------------------------------------------------------*
+       01  DRIVER-RECORD.
+           05 DR-CUIT              PIC X(11).
+           05 DR-SUCURSAL           PIC 9(01).
+           05 DR-CAT-CODIGO         PIC X(04).
+           05 DR-BASE-IMPONIBLE     PIC 9(07)V99.
+           05 DR-RAZON-SOCIAL       PIC X(26).
+           05 DR-FECHA-OPERACION    PIC X(19).
