@@ -0,0 +1,687 @@
+      *----------------------------------------------------------------*
+      * GENRETPR - Cuerpo comun del programa GENRET (ENVIRONMENT,      *
+      * DATA y PROCEDURE DIVISION). Tanto gen_ret.cbl como             *
+      * generar_retencion.cbl lo incorporan con COPY para que exista   *
+      * una sola version de la logica y de la ruta de red, en lugar    *
+      * de dos copias que terminan divergiendo.                        *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *================================================================*
+      * Define el entorno en el que se ejecuta el programa.            *
+      *================================================================*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *--- Archivo de configuracion externo (ruta de red, script de
+      *--- la API, ubicacion del driver y del padron). Permite apuntar
+      *--- test y produccion a distintos recursos sin recompilar.
+           SELECT CONFIG-FILE ASSIGN TO DISK WS-NOM-CONFIG-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CONFIG.
+
+      *--- Driver de entrada: una fila por contribuyente/sucursal.
+           SELECT DRIVER-FILE ASSIGN TO DISK CF-DRIVER-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-DRIVER.
+
+      *--- Padron de alicuotas por categoria.
+           SELECT PADRON-FILE ASSIGN TO DISK CF-PADRON-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-PADRON.
+
+      *--- Asocia el nombre logico del archivo (RETENCION-FILE) con
+      *--- un archivo fisico en disco (la variable RET-FILE-PATH).
+           SELECT RETENCION-FILE ASSIGN TO DISK RET-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-RETENCION.
+
+      *--- Log de auditoria: una linea por retencion generada.
+           SELECT AUDIT-FILE ASSIGN TO DISK WS-NOM-AUDIT-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-AUDIT.
+
+      *--- Lista de pendientes/errores para reenvio manual.
+           SELECT PENDING-FILE ASSIGN TO DISK WS-NOM-PENDING-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-PENDING.
+
+      *--- Ultimo numero de retencion utilizado (contador persistente).
+           SELECT CONTROL-FILE ASSIGN TO DISK WS-NOM-CONTROL-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CONTROL.
+
+      *--- Checkpoint de reinicio del lote.
+           SELECT CHECKPOINT-FILE ASSIGN TO DISK
+                  WS-NOM-CHECKPOINT-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CHECKPOINT.
+
+       DATA DIVISION.
+      *================================================================*
+      * Declara las variables y estructuras de datos.                  *
+      *================================================================*
+       FILE SECTION.
+      *--- Salida CSV de cada retencion individual.
+       FD  RETENCION-FILE.
+       01  RETENCION-RECORD      PIC X(200).
+
+       FD  CONFIG-FILE.
+           COPY ERPCFGR.
+
+       FD  DRIVER-FILE.
+           COPY ERPDRVR.
+
+       FD  PADRON-FILE.
+           COPY ERPPADR.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD           PIC X(200).
+
+       FD  PENDING-FILE.
+       01  PENDING-RECORD         PIC X(200).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD         PIC 9(07).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKP-RET-NUMERO      PIC 9(07).
+           05 CKP-POS-DRIVER      PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+      *--- Nombres de los archivos internos de control (compartidos
+      *--- con ACKRECON para que no queden desincronizados).
+           COPY ERPFILC.
+
+      *--- Datos de la retencion que se esta procesando.
+       01  WS-RETENCION-DATA.
+           05 WS-CUIT-CONTRIB      PIC X(11).
+           05 WS-CUIT-DIGITO REDEFINES WS-CUIT-CONTRIB
+                                    PIC 9(01) OCCURS 11 TIMES.
+           05 WS-SUCURSAL          PIC 9(01).
+           05 WS-ALICUOTA          PIC 9(02)V99 COMP-3.
+           05 WS-BASE-IMPONIBLE    PIC 9(07)V99 COMP-3.
+           05 WS-IMPORTE-RET       PIC 9(07)V99 COMP-3.
+           05 WS-RAZON-SOCIAL      PIC X(26).
+           05 WS-FECHA-OPERACION   PIC X(19).
+
+      *--- Versiones editadas (con punto decimal) de los campos
+      *--- numericos, para volcarlos al CSV y al log de auditoria.
+       01  WS-CAMPOS-EDITADOS.
+           05 WS-BASE-ED           PIC 9(07).99.
+           05 WS-ALIC-ED           PIC 9(02).99.
+           05 WS-IMPORTE-ED        PIC 9(07).99.
+
+       01  WS-CSV-RECORD           PIC X(200).
+      *--- Variable para almacenar la linea completa del CSV.
+       01  WS-RET-NUMERO           PIC 9(07).
+      *--- Numero de retencion para el nombre del archivo, tomado
+      *--- del control persistente en GENRET.CTL.
+       01  WS-FILE-NAME            PIC X(12).
+      *--- Nombre del archivo CSV (ej: r0012345.csv).
+       01  RET-FILE-PATH           PIC X(100).
+      *--- Ruta completa del archivo CSV, incluyendo el nombre.
+
+       01  COMMAND-STRING          PIC X(150).
+      *--- Comando a ejecutar en el sistema operativo.
+
+      *--- Posicion del registro del driver que se esta leyendo,
+      *--- para poder reanudar el lote desde el checkpoint.
+       01  WS-POS-DRIVER           PIC 9(06) VALUE 0.
+
+      *--- Checkpoint leido al inicio del lote.
+       01  WS-CKP-RET-NUMERO       PIC 9(07) VALUE 0.
+       01  WS-CKP-POS-DRIVER       PIC 9(06) VALUE 0.
+
+      *--- Campos de trabajo para la validacion del digito
+      *--- verificador del CUIT (algoritmo modulo 11).
+       01  WS-CUIT-TOTAL           PIC 9(04) VALUE 0.
+       01  WS-CUIT-COCIENTE        PIC 9(04) VALUE 0.
+       01  WS-CUIT-RESTO           PIC 9(02) VALUE 0.
+       01  WS-CUIT-DV              PIC 9(02) VALUE 0.
+       01  WS-CUIT-IDX             PIC 9(02) VALUE 0.
+       01  WS-CUIT-MOTIVO          PIC X(50) VALUE SPACES.
+
+       01  WS-CUIT-MULT-VALORES.
+           05 FILLER PIC X(10) VALUE '5432765432'.
+       01  WS-CUIT-MULT REDEFINES WS-CUIT-MULT-VALORES.
+           05 WS-CUIT-MULT-D PIC 9(01) OCCURS 10 TIMES.
+
+      *--- Tabla de alicuotas por categoria, cargada del padron
+      *--- al iniciar el programa.
+       01  WS-PADRON-COUNT         PIC 9(03) VALUE 0.
+       01  WS-TABLA-PADRON.
+           05 WS-PADRON-ENTRY OCCURS 500 TIMES
+                               DEPENDING ON WS-PADRON-COUNT
+                               INDEXED BY WS-PADRON-IDX.
+              10 WS-PAD-CAT-CODIGO  PIC X(04).
+              10 WS-PAD-ALICUOTA     PIC 9(02)V99.
+
+       01  WS-ALICUOTA-DEFECTO     PIC 9(02)V99 VALUE 2.50.
+
+      *--- Control de reintentos de la llamada a la API.
+       01  WS-INTENTO              PIC 9(02) VALUE 0.
+
+      *--- Contadores de resumen del lote.
+       01  WS-CONT-PROCESADOS      PIC 9(05) VALUE 0.
+       01  WS-CONT-RECHAZADOS      PIC 9(05) VALUE 0.
+       01  WS-CONT-PENDIENTES      PIC 9(05) VALUE 0.
+
+      *--- Indicadores de estado.
+       01  WS-FIN-DRIVER           PIC X(01) VALUE 'N'.
+           88 FIN-DRIVER-SI             VALUE 'S'.
+       01  WS-DRIVER-ABIERTO       PIC X(01) VALUE 'N'.
+           88 DRIVER-ABIERTO-SI         VALUE 'S'.
+       01  WS-FIN-PADRON           PIC X(01) VALUE 'N'.
+           88 FIN-PADRON-SI             VALUE 'S'.
+       01  WS-CUIT-VALIDO          PIC X(01) VALUE 'S'.
+           88 CUIT-ES-VALIDO            VALUE 'S'.
+       01  WS-API-OK               PIC X(01) VALUE 'N'.
+           88 API-RESULTO-OK            VALUE 'S'.
+       01  WS-RESULTADO-API        PIC X(10) VALUE SPACES.
+       01  WS-CSV-OK               PIC X(01) VALUE 'N'.
+           88 CSV-GENERADO-SI           VALUE 'S'.
+
+      *--- Codigos de estado de archivo (FILE STATUS).
+       01  WS-FS-CONFIG            PIC X(02).
+       01  WS-FS-DRIVER            PIC X(02).
+       01  WS-FS-PADRON            PIC X(02).
+       01  WS-FS-AUDIT             PIC X(02).
+       01  WS-FS-PENDING           PIC X(02).
+       01  WS-FS-CONTROL           PIC X(02).
+       01  WS-FS-CHECKPOINT        PIC X(02).
+       01  WS-FS-RETENCION         PIC X(02).
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * Logica principal del programa.                                 *
+      *================================================================*
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-PROCESAR-RETENCIONES
+               UNTIL FIN-DRIVER-SI.
+           PERFORM 8000-FINALIZAR.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * 1000 - Inicializacion: configuracion, padron, contador de      *
+      * retencion, checkpoint y apertura de los archivos del lote.     *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+           PERFORM 1100-LEER-CONFIGURACION.
+           PERFORM 1200-CARGAR-PADRON-ALICUOTAS.
+           PERFORM 1300-LEER-ULTIMO-NUMERO.
+           PERFORM 1400-LEER-CHECKPOINT.
+
+           OPEN INPUT DRIVER-FILE.
+           IF WS-FS-DRIVER NOT = '00'
+               DISPLAY "ERROR: no se pudo abrir el driver "
+                       FUNCTION TRIM(CF-DRIVER-FILE) "."
+               MOVE 'S' TO WS-FIN-DRIVER
+           ELSE
+               MOVE 'S' TO WS-DRIVER-ABIERTO
+               OPEN EXTEND AUDIT-FILE
+               IF WS-FS-AUDIT = '35'
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               OPEN EXTEND PENDING-FILE
+               IF WS-FS-PENDING = '35'
+                   OPEN OUTPUT PENDING-FILE
+               END-IF
+               MOVE 0 TO WS-POS-DRIVER
+               PERFORM 2900-LEER-SIGUIENTE-DRIVER
+           END-IF.
+
+       1100-LEER-CONFIGURACION.
+      *---    Se fijan los valores por defecto antes de intentar leer
+      *---    GENRET.CFG, de forma que queden vigentes tanto si el
+      *---    archivo no existe como si existe pero esta vacio o
+      *---    truncado (READ sin AT END no modificaria los CF-*).
+           MOVE '\\servidor-erp\retenciones\' TO CF-RET-PATH.
+           MOVE 'llamar_api.bat'         TO CF-API-SCRIPT.
+           MOVE 'RETDRV.DAT'             TO CF-DRIVER-FILE.
+           MOVE 'PADRON.DAT'             TO CF-PADRON-FILE.
+           MOVE 'CONSTANCIA.DAT'         TO CF-ACK-FILE.
+           MOVE 3                         TO CF-MAX-REINTENTOS.
+
+           OPEN INPUT CONFIG-FILE.
+           IF WS-FS-CONFIG NOT = '00'
+               DISPLAY "Aviso: no se encontro "
+                       FUNCTION TRIM(WS-NOM-CONFIG-FILE)
+                       ", se usan valores por defecto."
+           ELSE
+               READ CONFIG-FILE
+                   AT END
+                       DISPLAY "Aviso: "
+                               FUNCTION TRIM(WS-NOM-CONFIG-FILE)
+                               " esta vacio, se usan valores "
+                               "por defecto."
+               END-READ
+               CLOSE CONFIG-FILE
+           END-IF.
+
+       1200-CARGAR-PADRON-ALICUOTAS.
+           MOVE 0 TO WS-PADRON-COUNT.
+           MOVE 'N' TO WS-FIN-PADRON.
+           OPEN INPUT PADRON-FILE.
+           IF WS-FS-PADRON NOT = '00'
+               DISPLAY "Aviso: no se encontro el padron de "
+                       "alicuotas, se usara la alicuota por "
+                       "defecto."
+           ELSE
+               PERFORM 1210-LEER-PADRON
+                   UNTIL FIN-PADRON-SI
+                      OR WS-PADRON-COUNT >= 500
+               CLOSE PADRON-FILE
+           END-IF.
+
+       1210-LEER-PADRON.
+           READ PADRON-FILE
+               AT END
+                   MOVE 'S' TO WS-FIN-PADRON
+               NOT AT END
+                   ADD 1 TO WS-PADRON-COUNT
+                   MOVE PAD-CAT-CODIGO
+                       TO WS-PAD-CAT-CODIGO (WS-PADRON-COUNT)
+                   MOVE PAD-ALICUOTA
+                       TO WS-PAD-ALICUOTA (WS-PADRON-COUNT)
+           END-READ.
+
+       1300-LEER-ULTIMO-NUMERO.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-FS-CONTROL NOT = '00'
+               MOVE 1 TO WS-RET-NUMERO
+           ELSE
+               READ CONTROL-FILE
+                   AT END
+                       MOVE 1 TO WS-RET-NUMERO
+                   NOT AT END
+                       MOVE CONTROL-RECORD TO WS-RET-NUMERO
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       1400-LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-FS-CHECKPOINT NOT = '00'
+               MOVE 0 TO WS-CKP-RET-NUMERO
+               MOVE 0 TO WS-CKP-POS-DRIVER
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-CKP-RET-NUMERO
+                       MOVE 0 TO WS-CKP-POS-DRIVER
+                   NOT AT END
+                       MOVE CKP-RET-NUMERO
+                           TO WS-CKP-RET-NUMERO
+                       MOVE CKP-POS-DRIVER
+                           TO WS-CKP-POS-DRIVER
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-CKP-POS-DRIVER > 0
+      *---        El checkpoint guarda el proximo numero de
+      *---        retencion a usar (ya incrementado mas alla del
+      *---        ultimo transmitido); GENRET.CTL solo se pone al
+      *---        dia al terminar el lote completo, asi que en una
+      *---        reanudacion el checkpoint manda sobre el control.
+               MOVE WS-CKP-RET-NUMERO TO WS-RET-NUMERO
+               DISPLAY "Reanudando lote despues del registro "
+                       WS-CKP-POS-DRIVER " del driver, retencion "
+                       WS-RET-NUMERO "."
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 2000 - Ciclo principal: un registro del driver por vuelta.     *
+      *----------------------------------------------------------------*
+       2000-PROCESAR-RETENCIONES.
+           IF WS-POS-DRIVER > WS-CKP-POS-DRIVER
+               PERFORM 2100-VALIDAR-CUIT
+               IF NOT CUIT-ES-VALIDO
+                   PERFORM 2750-REGISTRAR-PENDIENTE-CUIT
+               ELSE
+                   PERFORM 2200-OBTENER-ALICUOTA
+                   PERFORM 2300-CALCULAR-IMPORTE
+                   PERFORM 2400-GENERAR-ARCHIVO-CSV
+                   IF CSV-GENERADO-SI
+                       PERFORM 2500-LLAMAR-API-CON-REINTENTOS
+                       PERFORM 2600-REGISTRAR-AUDITORIA
+                       IF NOT API-RESULTO-OK
+                           PERFORM 2760-REGISTRAR-PENDIENTE-API
+                       END-IF
+                   ELSE
+                       PERFORM 2770-REGISTRAR-PENDIENTE-CSV
+                   END-IF
+                   ADD 1 TO WS-RET-NUMERO
+               END-IF
+               PERFORM 2800-ACTUALIZAR-CHECKPOINT
+           END-IF.
+           PERFORM 2900-LEER-SIGUIENTE-DRIVER.
+
+      *----------------------------------------------------------------*
+      * 2100 - Valida el CUIT con el digito verificador modulo 11      *
+      * antes de generar ningun archivo para ARBA.                     *
+      *----------------------------------------------------------------*
+       2100-VALIDAR-CUIT.
+           MOVE DR-CUIT TO WS-CUIT-CONTRIB.
+           MOVE 'S' TO WS-CUIT-VALIDO.
+           MOVE SPACES TO WS-CUIT-MOTIVO.
+           IF WS-CUIT-CONTRIB NOT NUMERIC
+               MOVE 'N' TO WS-CUIT-VALIDO
+               MOVE 'CUIT CONTIENE CARACTERES NO NUMERICOS'
+                   TO WS-CUIT-MOTIVO
+           ELSE
+               MOVE 0 TO WS-CUIT-TOTAL
+               PERFORM 2110-SUMAR-DIGITO-CUIT
+                   VARYING WS-CUIT-IDX FROM 1 BY 1
+                   UNTIL WS-CUIT-IDX > 10
+               DIVIDE WS-CUIT-TOTAL BY 11
+                   GIVING WS-CUIT-COCIENTE
+                   REMAINDER WS-CUIT-RESTO
+               COMPUTE WS-CUIT-DV = 11 - WS-CUIT-RESTO
+               IF WS-CUIT-DV = 11
+                   MOVE 0 TO WS-CUIT-DV
+               END-IF
+               IF WS-CUIT-DV = 10
+                   MOVE 'N' TO WS-CUIT-VALIDO
+                   MOVE 'CUIT INVALIDO - DV INDETERMINADO'
+                       TO WS-CUIT-MOTIVO
+               ELSE
+                   IF WS-CUIT-DV NOT = WS-CUIT-DIGITO (11)
+                       MOVE 'N' TO WS-CUIT-VALIDO
+                       MOVE 'CUIT INVALIDO - DV NO COINCIDE'
+                           TO WS-CUIT-MOTIVO
+                   END-IF
+               END-IF
+           END-IF.
+
+       2110-SUMAR-DIGITO-CUIT.
+           COMPUTE WS-CUIT-TOTAL = WS-CUIT-TOTAL +
+               (WS-CUIT-DIGITO (WS-CUIT-IDX) *
+                WS-CUIT-MULT-D (WS-CUIT-IDX)).
+
+      *----------------------------------------------------------------*
+      * 2200 - Determina la alicuota del contribuyente segun el        *
+      * padron de categorias.                                          *
+      *----------------------------------------------------------------*
+       2200-OBTENER-ALICUOTA.
+           SET WS-PADRON-IDX TO 1.
+           IF WS-PADRON-COUNT = 0
+               MOVE WS-ALICUOTA-DEFECTO TO WS-ALICUOTA
+           ELSE
+               SEARCH WS-PADRON-ENTRY
+                   AT END
+                       MOVE WS-ALICUOTA-DEFECTO TO WS-ALICUOTA
+                   WHEN WS-PAD-CAT-CODIGO (WS-PADRON-IDX)
+                      = DR-CAT-CODIGO
+                       MOVE WS-PAD-ALICUOTA (WS-PADRON-IDX)
+                           TO WS-ALICUOTA
+               END-SEARCH
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 2300 - El importe retenido siempre se deriva de la base y      *
+      * la alicuota, nunca se tipea por separado.                      *
+      *----------------------------------------------------------------*
+       2300-CALCULAR-IMPORTE.
+           MOVE DR-BASE-IMPONIBLE TO WS-BASE-IMPONIBLE.
+           COMPUTE WS-IMPORTE-RET ROUNDED =
+               (WS-BASE-IMPONIBLE * WS-ALICUOTA) / 100.
+
+      *----------------------------------------------------------------*
+      * 2400 - Genera el archivo CSV de la retencion actual.           *
+      *----------------------------------------------------------------*
+       2400-GENERAR-ARCHIVO-CSV.
+           MOVE DR-CUIT            TO WS-CUIT-CONTRIB.
+           MOVE DR-SUCURSAL        TO WS-SUCURSAL.
+           MOVE DR-RAZON-SOCIAL    TO WS-RAZON-SOCIAL.
+           MOVE DR-FECHA-OPERACION TO WS-FECHA-OPERACION.
+           MOVE WS-BASE-IMPONIBLE  TO WS-BASE-ED.
+           MOVE WS-ALICUOTA        TO WS-ALIC-ED.
+           MOVE WS-IMPORTE-RET     TO WS-IMPORTE-ED.
+
+      *---    Prepara el nombre del archivo (ej: r0012345.csv).
+           STRING "r"
+                  WS-RET-NUMERO DELIMITED BY SIZE
+                  ".csv"        DELIMITED BY SIZE
+             INTO WS-FILE-NAME.
+
+      *---    Construye la ruta completa en la carpeta de red,
+      *---    tomada de la configuracion, no de un literal fijo.
+           STRING CF-RET-PATH   DELIMITED BY SPACE
+                  WS-FILE-NAME  DELIMITED BY SIZE
+             INTO RET-FILE-PATH.
+
+      *---    Construye el registro CSV de la retencion.
+           MOVE SPACES TO WS-CSV-RECORD.
+           STRING WS-CUIT-CONTRIB      DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-SUCURSAL          DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-ALIC-ED           DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-BASE-ED           DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-IMPORTE-ED        DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  '"'                  DELIMITED BY SIZE
+                  WS-RAZON-SOCIAL      DELIMITED BY SIZE
+                  '"'                  DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-FECHA-OPERACION   DELIMITED BY SIZE
+             INTO WS-CSV-RECORD.
+
+      *---    Escribe el archivo CSV en la carpeta de red.
+           MOVE 'N' TO WS-CSV-OK.
+           OPEN OUTPUT RETENCION-FILE.
+           IF WS-FS-RETENCION NOT = '00'
+               DISPLAY "Aviso: no se pudo generar " WS-FILE-NAME
+                       " en " FUNCTION TRIM(CF-RET-PATH) ", estado "
+                       WS-FS-RETENCION "."
+           ELSE
+               MOVE WS-CSV-RECORD TO RETENCION-RECORD
+               WRITE RETENCION-RECORD
+               IF WS-FS-RETENCION NOT = '00'
+                   DISPLAY "Aviso: no se pudo escribir " WS-FILE-NAME
+                           ", estado " WS-FS-RETENCION "."
+               ELSE
+                   MOVE 'S' TO WS-CSV-OK
+               END-IF
+               CLOSE RETENCION-FILE
+           END-IF.
+
+           IF CSV-GENERADO-SI
+               DISPLAY "Archivo " WS-FILE-NAME " generado con exito."
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 2500 - Llama al script de la API y reintenta si falla.         *
+      *----------------------------------------------------------------*
+       2500-LLAMAR-API-CON-REINTENTOS.
+           MOVE 'N' TO WS-API-OK.
+           PERFORM 2510-INTENTAR-LLAMADA-API
+               VARYING WS-INTENTO FROM 1 BY 1
+               UNTIL WS-INTENTO > CF-MAX-REINTENTOS
+                  OR API-RESULTO-OK.
+
+       2510-INTENTAR-LLAMADA-API.
+           STRING CF-API-SCRIPT DELIMITED BY SPACE
+                  " "           DELIMITED BY SIZE
+                  WS-FILE-NAME  DELIMITED BY SIZE
+             INTO COMMAND-STRING.
+
+           DISPLAY "Llamando a la API Local (intento "
+                   WS-INTENTO ")...".
+           CALL "SYSTEM" USING COMMAND-STRING.
+
+           IF RETURN-CODE = 0
+               MOVE 'S' TO WS-API-OK
+           ELSE
+               DISPLAY "Aviso: la llamada a la API fallo "
+                       "con codigo " RETURN-CODE "."
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 2600 - Deja constancia en el log de auditoria del resultado.   *
+      *----------------------------------------------------------------*
+       2600-REGISTRAR-AUDITORIA.
+           IF API-RESULTO-OK
+               MOVE "OK" TO WS-RESULTADO-API
+               ADD 1 TO WS-CONT-PROCESADOS
+           ELSE
+               MOVE "ERROR" TO WS-RESULTADO-API
+           END-IF.
+
+           MOVE SPACES TO AUDIT-RECORD.
+           STRING WS-CUIT-CONTRIB    DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  WS-SUCURSAL        DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  WS-BASE-ED         DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  WS-ALIC-ED         DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  WS-IMPORTE-ED      DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  WS-FECHA-OPERACION DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  WS-FILE-NAME       DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  WS-RESULTADO-API   DELIMITED BY SIZE
+             INTO AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
+           IF WS-FS-AUDIT NOT = '00'
+               DISPLAY "Aviso: no se pudo escribir en "
+                       FUNCTION TRIM(WS-NOM-AUDIT-FILE) ", estado "
+                       WS-FS-AUDIT "."
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 2750/2760/2770 - Registro de pendientes: CUIT rechazado,       *
+      * envio a la API fallido tras agotar los reintentos, o archivo   *
+      * CSV que no se pudo generar, para reenviar.                     *
+      *----------------------------------------------------------------*
+       2750-REGISTRAR-PENDIENTE-CUIT.
+           ADD 1 TO WS-CONT-RECHAZADOS.
+           MOVE SPACES TO PENDING-RECORD.
+           STRING DR-CUIT          DELIMITED BY SIZE
+                  ","               DELIMITED BY SIZE
+                  DR-SUCURSAL       DELIMITED BY SIZE
+                  ","               DELIMITED BY SIZE
+                  "CUIT-INVALIDO"   DELIMITED BY SIZE
+                  ","               DELIMITED BY SIZE
+                  WS-CUIT-MOTIVO    DELIMITED BY SIZE
+             INTO PENDING-RECORD.
+           WRITE PENDING-RECORD.
+           IF WS-FS-PENDING NOT = '00'
+               DISPLAY "Aviso: no se pudo escribir en "
+                       FUNCTION TRIM(WS-NOM-PENDING-FILE) ", estado "
+                       WS-FS-PENDING "."
+           END-IF.
+
+       2760-REGISTRAR-PENDIENTE-API.
+           ADD 1 TO WS-CONT-PENDIENTES.
+           MOVE SPACES TO PENDING-RECORD.
+           STRING WS-CUIT-CONTRIB     DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-SUCURSAL          DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  "FALLO-LLAMADA-API"  DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-FILE-NAME         DELIMITED BY SIZE
+             INTO PENDING-RECORD.
+           WRITE PENDING-RECORD.
+           IF WS-FS-PENDING NOT = '00'
+               DISPLAY "Aviso: no se pudo escribir en "
+                       FUNCTION TRIM(WS-NOM-PENDING-FILE) ", estado "
+                       WS-FS-PENDING "."
+           END-IF.
+
+       2770-REGISTRAR-PENDIENTE-CSV.
+           ADD 1 TO WS-CONT-PENDIENTES.
+           MOVE SPACES TO PENDING-RECORD.
+           STRING WS-CUIT-CONTRIB       DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-SUCURSAL            DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  "FALLO-GENERACION-CSV" DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-FILE-NAME           DELIMITED BY SIZE
+             INTO PENDING-RECORD.
+           WRITE PENDING-RECORD.
+           IF WS-FS-PENDING NOT = '00'
+               DISPLAY "Aviso: no se pudo escribir en "
+                       FUNCTION TRIM(WS-NOM-PENDING-FILE) ", estado "
+                       WS-FS-PENDING "."
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 2800 - Graba el checkpoint con el ultimo registro procesado,   *
+      * para que un reinicio no reenvie lo ya transmitido.             *
+      *----------------------------------------------------------------*
+       2800-ACTUALIZAR-CHECKPOINT.
+           MOVE WS-RET-NUMERO TO CKP-RET-NUMERO.
+           MOVE WS-POS-DRIVER TO CKP-POS-DRIVER.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           IF WS-FS-CHECKPOINT NOT = '00'
+               DISPLAY "Aviso: no se pudo grabar "
+                       FUNCTION TRIM(WS-NOM-CHECKPOINT-FILE) ", estado "
+                       WS-FS-CHECKPOINT "."
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       2900-LEER-SIGUIENTE-DRIVER.
+           READ DRIVER-FILE
+               AT END
+                   MOVE 'S' TO WS-FIN-DRIVER
+               NOT AT END
+                   ADD 1 TO WS-POS-DRIVER
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 8000 - Cierre del lote: graba el ultimo numero de retencion    *
+      * usado y, si se recorrio todo el driver, libera el checkpoint   *
+      * para que el proximo lote arranque desde cero.                  *
+      *----------------------------------------------------------------*
+       8000-FINALIZAR.
+           IF DRIVER-ABIERTO-SI
+               CLOSE DRIVER-FILE
+               CLOSE AUDIT-FILE
+               CLOSE PENDING-FILE
+           END-IF.
+           PERFORM 8100-GRABAR-ULTIMO-NUMERO.
+
+      *---    Solo se libera el checkpoint cuando el driver se pudo
+      *---    abrir y se lo recorrio por completo; si la apertura
+      *---    fallo (por ejemplo, la carpeta de red no respondio),
+      *---    un checkpoint de una corrida anterior interrumpida
+      *---    debe seguir en pie para que el proximo lote no
+      *---    retransmita lo ya enviado.
+           IF DRIVER-ABIERTO-SI AND FIN-DRIVER-SI
+               MOVE 0 TO CKP-RET-NUMERO
+               MOVE 0 TO CKP-POS-DRIVER
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               IF WS-FS-CHECKPOINT NOT = '00'
+                   DISPLAY "Aviso: no se pudo liberar "
+                           FUNCTION TRIM(WS-NOM-CHECKPOINT-FILE)
+                           ", estado " WS-FS-CHECKPOINT "."
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           DISPLAY "Proceso finalizado.".
+           DISPLAY "Retenciones procesadas: " WS-CONT-PROCESADOS.
+           DISPLAY "Retenciones rechazadas: " WS-CONT-RECHAZADOS.
+           DISPLAY "Retenciones pendientes: " WS-CONT-PENDIENTES.
+
+       8100-GRABAR-ULTIMO-NUMERO.
+           MOVE WS-RET-NUMERO TO CONTROL-RECORD.
+           OPEN OUTPUT CONTROL-FILE.
+           WRITE CONTROL-RECORD.
+           IF WS-FS-CONTROL NOT = '00'
+               DISPLAY "Aviso: no se pudo grabar "
+                       FUNCTION TRIM(WS-NOM-CONTROL-FILE) ", estado "
+                       WS-FS-CONTROL "."
+           END-IF.
+           CLOSE CONTROL-FILE.
