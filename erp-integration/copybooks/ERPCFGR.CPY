@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * ERPCFGR - Layout del registro de configuracion de GENRET.      *
+      * Un unico registro en GENRET.CFG con la ruta de red de salida,  *
+      * el script de llamada a la API y la ubicacion de los demas      *
+      * archivos de entrada, de forma que el mismo programa sirva      *
+      * para test y produccion sin recompilar.                        *
+      *----------------------------------------------------------------*
+       01  CONFIG-RECORD.
+           05 CF-RET-PATH          PIC X(60).
+           05 CF-API-SCRIPT        PIC X(40).
+           05 CF-DRIVER-FILE       PIC X(40).
+           05 CF-PADRON-FILE       PIC X(40).
+           05 CF-ACK-FILE          PIC X(40).
+           05 CF-MAX-REINTENTOS    PIC 9(02).
