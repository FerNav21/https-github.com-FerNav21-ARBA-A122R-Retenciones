@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      * ERPFILC - Nombres de los archivos internos de control, comunes *
+      * a GENRET y ACKRECON. Se centralizan aqui para que los dos      *
+      * programas no terminen manteniendo cada uno su propia copia.    *
+      *----------------------------------------------------------------*
+       01  WS-ARCHIVOS-INTERNOS.
+           05 WS-NOM-CONFIG-FILE      PIC X(12) VALUE 'GENRET.CFG'.
+           05 WS-NOM-CONTROL-FILE     PIC X(12) VALUE 'GENRET.CTL'.
+           05 WS-NOM-CHECKPOINT-FILE  PIC X(12) VALUE 'GENRET.CKP'.
+           05 WS-NOM-AUDIT-FILE       PIC X(12) VALUE 'RETLOG.CSV'.
+           05 WS-NOM-PENDING-FILE     PIC X(12) VALUE 'RETPEND.CSV'.
+           05 WS-NOM-REPORT-FILE      PIC X(12) VALUE 'RETRECON.TXT'.
