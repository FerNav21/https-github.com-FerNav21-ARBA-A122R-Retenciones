@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      * ERPPADR - Layout del padron de alicuotas (PADRON.DAT).         *
+      * Un registro por codigo de categoria del regimen de retencion  *
+      * de ARBA, con la alicuota vigente para esa categoria.           *
+      *----------------------------------------------------------------*
+       01  PADRON-RECORD.
+           05 PAD-CAT-CODIGO        PIC X(04).
+           05 PAD-ALICUOTA           PIC 9(02)V99.
